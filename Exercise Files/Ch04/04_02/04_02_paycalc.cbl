@@ -0,0 +1,284 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYCALC.
+      * GROSS-TO-NET PAYROLL CALCULATION, DRIVEN OFF EMPFILE.DAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT EMPLOYEEFILE ASSIGN TO "EMPFILE.DAT"
+	    FILE STATUS IS FILE-CHECK-KEY
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+	   SELECT NETPAYFILE ASSIGN TO "NETPAY.DAT"
+	    FILE STATUS IS NETPAY-CHECK-KEY
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+	   SELECT PAYREJECTS-FILE ASSIGN TO "PAYREJECTS.DAT"
+	    FILE STATUS IS PAYREJECT-CHECK-KEY
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+	   FD EMPLOYEEFILE.
+	   01 EMPDETAILS.
+			88 ENDOFFILE VALUE HIGH-VALUES.
+			02 EMPLOYEEID  	 PIC 9(7).
+			02 EMPLOYEENAME.
+				03 LASTNAME	 PIC X(10).
+				03 FIRSTNAME PIC X(10).
+			02 STARTDATE.
+				03 START-YEAR	PIC 9(4).
+				03 START-MONTH	PIC 9(2).
+				03 START-DAY	PIC 9(2).
+			02 SALARY    	PIC 9(9).
+			02 GENDER       PIC X.
+	   01 EMPDETAILS-RAW REDEFINES EMPDETAILS PIC X(45).
+
+	   FD PAYREJECTS-FILE.
+	   01 PAYREJECT-LINE.
+	       05 REJ-RAW-RECORD    PIC X(45).
+	       05 FILLER            PIC X(3) VALUE SPACES.
+	       05 REJ-REASON        PIC X(30).
+
+	   FD NETPAYFILE.
+	   01 NETPAY-RECORD.
+	       05 NP-EMP-ID          PIC 9(7).
+	       05 NP-LASTNAME        PIC X(10).
+	       05 NP-FIRSTNAME       PIC X(10).
+	       05 NP-GROSS-PAY       PIC 9(9).
+	       05 NP-FEDERAL-TAX     PIC 9(9)V99.
+	       05 NP-STATE-TAX       PIC 9(9)V99.
+	       05 NP-BENEFITS        PIC 9(7).
+	       05 NP-NET-PAY         PIC S9(9)V99
+	          SIGN IS TRAILING SEPARATE CHARACTER.
+
+       WORKING-STORAGE SECTION.
+	   01  WS-WORK-AREAS.
+	       05  FILE-CHECK-KEY      PIC X(2).
+	       05  NETPAY-CHECK-KEY    PIC X(2).
+	       05  PAYREJECT-CHECK-KEY PIC X(2).
+	       05  WS-RECORDS-READ     PIC 9(9) VALUE ZERO.
+	       05  WS-RECORDS-WRITTEN  PIC 9(9) VALUE ZERO.
+
+       COPY EMPVALWS.
+
+      *        Federal withholding brackets, applied to annual SALARY.
+       01  WS-FED-BRACKET-TABLE.
+           05 FILLER.
+              10 FILLER         PIC 9(9) VALUE 000000000.
+              10 FILLER         PIC 9(9) VALUE 000039999.
+              10 FILLER         PIC 9V999 VALUE 0.100.
+           05 FILLER.
+              10 FILLER         PIC 9(9) VALUE 000040000.
+              10 FILLER         PIC 9(9) VALUE 000089999.
+              10 FILLER         PIC 9V999 VALUE 0.180.
+           05 FILLER.
+              10 FILLER         PIC 9(9) VALUE 000090000.
+              10 FILLER         PIC 9(9) VALUE 000149999.
+              10 FILLER         PIC 9V999 VALUE 0.240.
+           05 FILLER.
+              10 FILLER         PIC 9(9) VALUE 000150000.
+              10 FILLER         PIC 9(9) VALUE 999999999.
+              10 FILLER         PIC 9V999 VALUE 0.320.
+       01  WS-FED-BRACKETS REDEFINES WS-FED-BRACKET-TABLE.
+           05 WS-FED-ENTRY OCCURS 4 TIMES.
+              10 WS-FED-LOW     PIC 9(9).
+              10 WS-FED-HIGH    PIC 9(9).
+              10 WS-FED-RATE    PIC 9V999.
+
+      *        State withholding brackets, applied to annual SALARY.
+       01  WS-STATE-BRACKET-TABLE.
+           05 FILLER.
+              10 FILLER         PIC 9(9) VALUE 000000000.
+              10 FILLER         PIC 9(9) VALUE 000039999.
+              10 FILLER         PIC 9V999 VALUE 0.020.
+           05 FILLER.
+              10 FILLER         PIC 9(9) VALUE 000040000.
+              10 FILLER         PIC 9(9) VALUE 000089999.
+              10 FILLER         PIC 9V999 VALUE 0.040.
+           05 FILLER.
+              10 FILLER         PIC 9(9) VALUE 000090000.
+              10 FILLER         PIC 9(9) VALUE 000149999.
+              10 FILLER         PIC 9V999 VALUE 0.060.
+           05 FILLER.
+              10 FILLER         PIC 9(9) VALUE 000150000.
+              10 FILLER         PIC 9(9) VALUE 999999999.
+              10 FILLER         PIC 9V999 VALUE 0.080.
+       01  WS-STATE-BRACKETS REDEFINES WS-STATE-BRACKET-TABLE.
+           05 WS-STATE-ENTRY OCCURS 4 TIMES.
+              10 WS-STATE-LOW     PIC 9(9).
+              10 WS-STATE-HIGH    PIC 9(9).
+              10 WS-STATE-RATE    PIC 9V999.
+
+       01  WS-CALC-AREAS.
+           05 WS-FED-IDX          PIC 9.
+           05 WS-CUR-FED-RATE     PIC 9V999.
+           05 WS-FED-TAX          PIC 9(9)V99.
+           05 WS-STATE-IDX         PIC 9.
+           05 WS-CUR-STATE-RATE    PIC 9V999.
+           05 WS-STATE-TAX        PIC 9(9)V99.
+           05 WS-BENEFITS-FLAT    PIC 9(7)  VALUE 0002400.
+           05 WS-NET-PAY          PIC S9(9)V99.
+
+       01  NET-DETAIL-LINE.
+           05 NDL-EMP-ID        PIC 9(7).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 NDL-FNAME         PIC X(10).
+           05 NDL-LNAME         PIC X(10).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 NDL-GROSS         PIC $$$,$$$,$$9.
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 NDL-FED-TAX       PIC $$$,$$$,$$9.99.
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 NDL-STATE-TAX     PIC $$$,$$$,$$9.99.
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 NDL-BENEFITS      PIC $$$,$$9.
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 NDL-NET-PAY       PIC $$$,$$$,$$9.99-.
+
+       01  NET-HEADING-LINE.
+           05 FILLER            PIC X(9)  VALUE 'EMP ID '.
+           05 FILLER            PIC X(21) VALUE 'NAME'.
+           05 FILLER            PIC X(13) VALUE 'GROSS'.
+           05 FILLER            PIC X(13) VALUE 'FED TAX'.
+           05 FILLER            PIC X(13) VALUE 'STATE TAX'.
+           05 FILLER            PIC X(11) VALUE 'BENEFITS'.
+           05 FILLER            PIC X(13) VALUE 'NET PAY'.
+
+       PROCEDURE DIVISION.
+       0100-CALC-PAYROLL.
+
+	   OPEN INPUT EMPLOYEEFILE
+	   IF FILE-CHECK-KEY NOT = "00"
+	      DISPLAY "Non-zero file status returned from OPEN",
+	         FILE-CHECK-KEY
+	      GO TO 9000-END-PROGRAM
+	   END-IF.
+
+	   OPEN OUTPUT NETPAYFILE
+	   IF NETPAY-CHECK-KEY NOT = "00"
+	      DISPLAY "Non-zero file status returned from OPEN",
+	         NETPAY-CHECK-KEY
+	      GO TO 9000-END-PROGRAM
+	   END-IF.
+	   OPEN OUTPUT PAYREJECTS-FILE
+	   IF PAYREJECT-CHECK-KEY NOT = "00"
+	      DISPLAY "Non-zero file status returned from OPEN",
+	         PAYREJECT-CHECK-KEY
+	      GO TO 9000-END-PROGRAM
+	   END-IF.
+
+	   READ EMPLOYEEFILE
+	      AT END SET ENDOFFILE TO TRUE
+	   END-READ.
+	   DISPLAY NET-HEADING-LINE.
+	   PERFORM 0200-PROCESS-PAYROLL UNTIL ENDOFFILE.
+	   CLOSE EMPLOYEEFILE, NETPAYFILE, PAYREJECTS-FILE.
+
+	   PERFORM 9000-END-PROGRAM.
+       0100-END.
+
+       0200-PROCESS-PAYROLL.
+	   ADD 1 TO WS-RECORDS-READ.
+	   PERFORM 0160-VALIDATE-RECORD.
+	   IF VALID-RECORD
+	      PERFORM 0215-CALC-AND-WRITE
+	   ELSE
+	      PERFORM 0220-REJECT-RECORD
+	   END-IF.
+
+	   READ EMPLOYEEFILE
+	      AT END SET ENDOFFILE TO TRUE
+	   END-READ.
+       0200-END.
+
+       0215-CALC-AND-WRITE.
+	   PERFORM 0210-LOOKUP-FED-RATE.
+	   PERFORM 0212-LOOKUP-STATE-RATE.
+
+	   COMPUTE WS-FED-TAX ROUNDED =
+	      SALARY * WS-CUR-FED-RATE
+	      ON SIZE ERROR
+	         MOVE 'FEDERAL TAX COMPUTE ERROR' TO WS-REJECT-REASON
+	         SET INVALID-RECORD TO TRUE
+	   END-COMPUTE.
+	   IF VALID-RECORD
+	      COMPUTE WS-STATE-TAX ROUNDED = SALARY * WS-CUR-STATE-RATE
+	         ON SIZE ERROR
+	            MOVE 'STATE TAX COMPUTE ERROR' TO WS-REJECT-REASON
+	            SET INVALID-RECORD TO TRUE
+	      END-COMPUTE
+	   END-IF.
+	   IF VALID-RECORD
+	      COMPUTE WS-NET-PAY ROUNDED =
+	         SALARY - WS-FED-TAX - WS-STATE-TAX - WS-BENEFITS-FLAT
+	         ON SIZE ERROR
+	            MOVE 'NET PAY COMPUTE ERROR' TO WS-REJECT-REASON
+	            SET INVALID-RECORD TO TRUE
+	      END-COMPUTE
+	   END-IF.
+
+	   IF INVALID-RECORD
+	      PERFORM 0220-REJECT-RECORD
+	   ELSE
+	      MOVE EMPLOYEEID TO NP-EMP-ID NDL-EMP-ID
+	      MOVE LASTNAME TO NP-LASTNAME NDL-LNAME
+	      MOVE FIRSTNAME TO NP-FIRSTNAME NDL-FNAME
+	      MOVE SALARY TO NP-GROSS-PAY NDL-GROSS
+	      MOVE WS-FED-TAX TO NP-FEDERAL-TAX NDL-FED-TAX
+	      MOVE WS-STATE-TAX TO NP-STATE-TAX NDL-STATE-TAX
+	      MOVE WS-BENEFITS-FLAT TO NP-BENEFITS NDL-BENEFITS
+	      MOVE WS-NET-PAY TO NP-NET-PAY NDL-NET-PAY
+	      WRITE NETPAY-RECORD
+	      IF NETPAY-CHECK-KEY NOT = "00"
+	         DISPLAY "Non-zero file status returned from WRITE ",
+	            "NETPAY-RECORD ", NETPAY-CHECK-KEY
+	         GO TO 9000-END-PROGRAM
+	      END-IF
+	      ADD 1 TO WS-RECORDS-WRITTEN
+	      DISPLAY NET-DETAIL-LINE
+	   END-IF.
+       0215-END.
+
+       0220-REJECT-RECORD.
+	   MOVE EMPDETAILS-RAW TO REJ-RAW-RECORD.
+	   MOVE WS-REJECT-REASON TO REJ-REASON.
+	   WRITE PAYREJECT-LINE.
+	   IF PAYREJECT-CHECK-KEY NOT = "00"
+	      DISPLAY "Non-zero file status returned from WRITE ",
+	         "PAYREJECT-LINE ", PAYREJECT-CHECK-KEY
+	      GO TO 9000-END-PROGRAM
+	   END-IF.
+	   ADD 1 TO WS-REJECT-COUNT.
+       0220-END.
+
+       0210-LOOKUP-FED-RATE.
+	   MOVE WS-FED-RATE(4) TO WS-CUR-FED-RATE.
+	   PERFORM VARYING WS-FED-IDX FROM 1 BY 1
+	      UNTIL WS-FED-IDX > 4
+	      IF SALARY >= WS-FED-LOW(WS-FED-IDX)
+	         AND SALARY <= WS-FED-HIGH(WS-FED-IDX)
+	         MOVE WS-FED-RATE(WS-FED-IDX) TO WS-CUR-FED-RATE
+	         MOVE 5 TO WS-FED-IDX
+	      END-IF
+	   END-PERFORM.
+       0210-END.
+
+       0212-LOOKUP-STATE-RATE.
+	   MOVE WS-STATE-RATE(4) TO WS-CUR-STATE-RATE.
+	   PERFORM VARYING WS-STATE-IDX FROM 1 BY 1
+	      UNTIL WS-STATE-IDX > 4
+	      IF SALARY >= WS-STATE-LOW(WS-STATE-IDX)
+	         AND SALARY <= WS-STATE-HIGH(WS-STATE-IDX)
+	         MOVE WS-STATE-RATE(WS-STATE-IDX) TO WS-CUR-STATE-RATE
+	         MOVE 5 TO WS-STATE-IDX
+	      END-IF
+	   END-PERFORM.
+       0212-END.
+
+       COPY EMPVALPR.
+
+       9000-END-PROGRAM.
+	   DISPLAY "PAYCALC RECORDS REJECTED = " WS-REJECT-COUNT.
+           STOP RUN.
+
+          END PROGRAM PAYCALC.
