@@ -16,6 +16,18 @@
 		ALTERNATE RECORD KEY IS WIKI-TOPIC-IDX
 		   WITH DUPLICATES.
 
+       SELECT WIKICHKPT-FILE ASSIGN TO "WIKICHKPT.DAT"
+        FILE STATUS IS CHKPT-CHECK-KEY
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT WIKI-REJECTS-FILE ASSIGN TO "WIKI-REJECTS.DAT"
+        FILE STATUS IS REJECT-CHECK-KEY
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT AUDITLOG-FILE ASSIGN TO "AUDITLOG.DAT"
+        FILE STATUS IS AUDIT-CHECK-KEY
+		ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 	   FD WIKIFILEIDX.
@@ -30,50 +42,191 @@
 	      05 WIKI-TOPIC-SEQ         PIC X(50).
 		  05 WIKI-ID-SEQ            PIC 9(8).
 		  05 WIKI-COMMENT-SEQ       PIC X(100).
-	
-		
+
+	   FD WIKICHKPT-FILE.
+	   01 CHKPT-RECORD.
+	      05 CHKPT-LAST-ID          PIC 9(8).
+
+	   FD WIKI-REJECTS-FILE.
+	   01 WIKI-REJECT-LINE.
+	      05 REJ-WIKI-TOPIC         PIC X(50).
+	      05 REJ-WIKI-ID            PIC 9(8).
+	      05 REJ-WIKI-COMMENT       PIC X(100).
+	      05 FILLER                 PIC X(3) VALUE SPACES.
+	      05 REJ-FILE-CHECK-KEY     PIC X(2).
+
+	   FD AUDITLOG-FILE.
+	   COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
        01  WS-WORKING-STORAGE.
-           05 FILLER      PIC X(27) VALUE 
+           05 FILLER      PIC X(27) VALUE
 		      'WORKING STORAGE STARTS HERE'.
-     
-   
+
+
 	   01  WS-WORK-AREAS.
 	       05  FILE-CHECK-KEY     PIC X(2).
+	       05  CHKPT-CHECK-KEY    PIC X(2).
+	       05  REJECT-CHECK-KEY   PIC X(2).
+	       05  AUDIT-CHECK-KEY    PIC X(2).
+	       05  WS-RECORDS-READ    PIC 9(9) VALUE ZERO.
+
+	   01  WS-RUN-DATE.
+	       05  WS-RUN-YYYY            PIC 9(4).
+	       05  WS-RUN-MM               PIC 9(2).
+	       05  WS-RUN-DD               PIC 9(2).
 
-		 
+	   01  WS-CHECKPOINT-AREAS.
+	       05  WS-RECORDS-WRITTEN     PIC 9(9) VALUE ZERO.
+	       05  WS-LAST-ID-WRITTEN     PIC 9(8) VALUE ZERO.
+	       05  WS-RESTART-ID          PIC 9(8) VALUE ZERO.
+	       05  WS-RESTART-SW          PIC X VALUE 'N'.
+	           88  RESTART-MODE             VALUE 'Y'.
+	           88  NOT-RESTART-MODE         VALUE 'N'.
+
+	   01  WS-REJECT-AREAS.
+	       05  WS-REJECT-COUNT        PIC 9(9) VALUE ZERO.
 
        PROCEDURE DIVISION.
        0100-READ-MOVIES.
 
+		   ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+		   PERFORM 0110-READ-CHECKPOINT.
 		   OPEN INPUT WIKIFILESEQ.
-		   OPEN OUTPUT WIKIFILEIDX.
-		   				
-           READ WIKIFILESEQ 
+		   IF RESTART-MODE
+		      OPEN I-O WIKIFILEIDX
+		   ELSE
+		      OPEN OUTPUT WIKIFILEIDX
+		   END-IF.
+		   IF FILE-CHECK-KEY NOT = "00"
+		      DISPLAY "Non-zero file status returned from OPEN ",
+		         "WIKIFILEIDX ", FILE-CHECK-KEY
+		      GO TO 9000-END-PROGRAM
+		   END-IF.
+		   IF RESTART-MODE
+		      OPEN EXTEND WIKI-REJECTS-FILE
+		      IF REJECT-CHECK-KEY NOT = "00"
+		         OPEN OUTPUT WIKI-REJECTS-FILE
+		      END-IF
+		   ELSE
+		      OPEN OUTPUT WIKI-REJECTS-FILE
+		   END-IF.
+
+           READ WIKIFILESEQ
 		     AT END SET ENDOFFILE TO TRUE
 		   END-READ.
+		   IF RESTART-MODE
+		      PERFORM 0120-SKIP-TO-RESTART
+		   END-IF.
 		   PERFORM 0200-PROCESS-FILE UNTIL
 		      ENDOFFILE.
-		 
+
 		   PERFORM 9000-END-PROGRAM.
-		   
+
 	   0100-END.
-	   
+
+	   0110-READ-CHECKPOINT.
+	       OPEN INPUT WIKICHKPT-FILE.
+	       IF CHKPT-CHECK-KEY = "00"
+	          READ WIKICHKPT-FILE
+	             AT END
+	                CONTINUE
+	             NOT AT END
+	                MOVE CHKPT-LAST-ID TO WS-RESTART-ID
+	                SET RESTART-MODE TO TRUE
+	          END-READ
+	          CLOSE WIKICHKPT-FILE
+	       END-IF.
+	   0110-END.
+
+	   0120-SKIP-TO-RESTART.
+	       PERFORM UNTIL ENDOFFILE
+	                   OR WIKI-ID-SEQ > WS-RESTART-ID
+	          READ WIKIFILESEQ
+	             AT END SET ENDOFFILE TO TRUE
+	          END-READ
+	       END-PERFORM.
+	   0120-END.
+
 	   0200-PROCESS-FILE.
-	  
+
+		   ADD 1 TO WS-RECORDS-READ.
 		   WRITE WIKIRECORDIDX FROM WIKIRECORDSEQ
-		      INVALID KEY DISPLAY 
-			     "WIKI STATUS = " FILE-CHECK-KEY
+		      INVALID KEY
+		         DISPLAY "WIKI STATUS = " FILE-CHECK-KEY
+		         PERFORM 0220-REJECT-RECORD
+		      NOT INVALID KEY
+		         ADD 1 TO WS-RECORDS-WRITTEN
+		         MOVE WIKI-ID-SEQ TO WS-LAST-ID-WRITTEN
+		         PERFORM 0210-WRITE-CHECKPOINT
 		   END-WRITE.
 		   READ WIKIFILESEQ
 		      AT END SET ENDOFFILE TO TRUE.
 		0200-END.
-		   
+
+	   0210-WRITE-CHECKPOINT.
+	       OPEN OUTPUT WIKICHKPT-FILE.
+	       IF CHKPT-CHECK-KEY NOT = "00"
+	          DISPLAY "Non-zero file status returned from OPEN ",
+	             "WIKICHKPT-FILE ", CHKPT-CHECK-KEY
+	          GO TO 9000-END-PROGRAM
+	       END-IF.
+	       MOVE WS-LAST-ID-WRITTEN TO CHKPT-LAST-ID.
+	       WRITE CHKPT-RECORD.
+	       IF CHKPT-CHECK-KEY NOT = "00"
+	          DISPLAY "Non-zero file status returned from WRITE ",
+	             "CHKPT-RECORD ", CHKPT-CHECK-KEY
+	          GO TO 9000-END-PROGRAM
+	       END-IF.
+	       CLOSE WIKICHKPT-FILE.
+	   0210-END.
+
+      *        Clears WIKICHKPT.DAT once WIKIFILESEQ is fully read, so
+      *        the next run starts fresh instead of restarting past
+      *        every record this run already wrote.
+	   0230-CLEAR-CHECKPOINT.
+	       OPEN OUTPUT WIKICHKPT-FILE.
+	       CLOSE WIKICHKPT-FILE.
+	   0230-END.
+
+	   0220-REJECT-RECORD.
+	       MOVE WIKI-TOPIC-SEQ TO REJ-WIKI-TOPIC.
+	       MOVE WIKI-ID-SEQ TO REJ-WIKI-ID.
+	       MOVE WIKI-COMMENT-SEQ TO REJ-WIKI-COMMENT.
+	       MOVE FILE-CHECK-KEY TO REJ-FILE-CHECK-KEY.
+	       WRITE WIKI-REJECT-LINE.
+	       IF REJECT-CHECK-KEY NOT = "00"
+	          DISPLAY "Non-zero file status returned from WRITE ",
+	             "WIKI-REJECT-LINE ", REJECT-CHECK-KEY
+	          GO TO 9000-END-PROGRAM
+	       END-IF.
+	       ADD 1 TO WS-REJECT-COUNT.
+	   0220-END.
+
 	   9000-END-PROGRAM.
-           CLOSE WIKIFILESEQ, WIKIFILEIDX. 
-      	   
-		 
-                
+           PERFORM 0230-CLEAR-CHECKPOINT.
+           DISPLAY "WIKIIDX RECORDS WRITTEN = " WS-RECORDS-WRITTEN.
+           DISPLAY "WIKIIDX RECORDS REJECTED = " WS-REJECT-COUNT.
+           CLOSE WIKIFILESEQ, WIKIFILEIDX, WIKI-REJECTS-FILE.
+
+           OPEN EXTEND AUDITLOG-FILE.
+           IF AUDIT-CHECK-KEY NOT = "00"
+              OPEN OUTPUT AUDITLOG-FILE
+           END-IF.
+           MOVE 'WIKIIDX' TO AUDIT-PROGRAM-ID.
+           MOVE WS-RUN-YYYY TO AUDIT-RUN-YYYY.
+           MOVE WS-RUN-MM TO AUDIT-RUN-MM.
+           MOVE WS-RUN-DD TO AUDIT-RUN-DD.
+           MOVE WS-RECORDS-READ TO AUDIT-RECORDS-READ.
+           MOVE WS-RECORDS-WRITTEN TO AUDIT-RECORDS-WRITTEN.
+           MOVE WS-REJECT-COUNT TO AUDIT-RECORDS-REJECTED.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDITLOG-FILE.
+
+           IF WS-REJECT-COUNT > 0
+              MOVE 8 TO RETURN-CODE
+           END-IF.
+
            STOP RUN.
-           
+
           END PROGRAM WIKIIDX.
