@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WIKIRECON.
+      * RECONCILE WIKIFILESEQ RECORDS READ AGAINST WIKIFILEIDX WRITTEN
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+	   SELECT WIKIFILESEQ ASSIGN TO "wikipedia.dat"
+	     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT WIKIFILEIDX ASSIGN TO "WIKIIDX.DAT"
+        FILE STATUS IS FILE-CHECK-KEY
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS SEQUENTIAL
+		RECORD KEY IS WIKI-ID-IDX
+		ALTERNATE RECORD KEY IS WIKI-TOPIC-IDX
+		   WITH DUPLICATES.
+
+       SELECT WIKI-REJECTS-FILE ASSIGN TO "WIKI-REJECTS.DAT"
+        FILE STATUS IS REJECT-CHECK-KEY
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+	   FD WIKIFILESEQ.
+	   01 WIKIRECORDSEQ.
+	      88 ENDOFFILE      VALUE   HIGH-VALUES.
+	      05 WIKI-TOPIC-SEQ         PIC X(50).
+		  05 WIKI-ID-SEQ            PIC 9(8).
+		  05 WIKI-COMMENT-SEQ       PIC X(100).
+
+	   FD WIKIFILEIDX.
+	   01 WIKIRECORDIDX.
+	      05 WIKI-TOPIC-IDX         PIC X(50).
+		  05 WIKI-ID-IDX            PIC 9(8).
+		  05 WIKI-COMMENT-IDX       PIC X(100).
+
+	   FD WIKI-REJECTS-FILE.
+	   01 WIKI-REJECT-LINE.
+	      88 REJECTSATEOF   VALUE   HIGH-VALUES.
+	      05 REJ-WIKI-TOPIC         PIC X(50).
+	      05 REJ-WIKI-ID            PIC 9(8).
+	      05 REJ-WIKI-COMMENT       PIC X(100).
+	      05 FILLER                 PIC X(3).
+	      05 REJ-FILE-CHECK-KEY     PIC X(2).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREAS.
+           05  FILE-CHECK-KEY        PIC X(2).
+           05  REJECT-CHECK-KEY      PIC X(2).
+           05  WS-RECORDS-READ       PIC 9(9) VALUE ZERO.
+           05  WS-RECORDS-WRITTEN    PIC 9(9) VALUE ZERO.
+           05  WS-RECORDS-REJECTED   PIC 9(9) VALUE ZERO.
+           05  WS-EXPECTED-WRITTEN   PIC 9(9) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0100-RECONCILE.
+
+	       PERFORM 0110-COUNT-SEQ-FILE.
+	       PERFORM 0120-COUNT-IDX-FILE.
+	       PERFORM 0130-COUNT-REJECTS-FILE.
+
+	       COMPUTE WS-EXPECTED-WRITTEN =
+	          WS-RECORDS-READ - WS-RECORDS-REJECTED.
+
+	       DISPLAY "WIKIRECON: RECORDS READ      = " WS-RECORDS-READ.
+	       DISPLAY "WIKIRECON: RECORDS REJECTED   = "
+	          WS-RECORDS-REJECTED.
+	       DISPLAY "WIKIRECON: RECORDS WRITTEN    = "
+	          WS-RECORDS-WRITTEN.
+
+	       IF WS-RECORDS-WRITTEN = WS-EXPECTED-WRITTEN
+	          DISPLAY "WIKIRECON: RECONCILIATION PASS"
+	          MOVE 0 TO RETURN-CODE
+	       ELSE
+	          DISPLAY "WIKIRECON: RECONCILIATION FAIL"
+	          MOVE 8 TO RETURN-CODE
+	       END-IF.
+
+	       PERFORM 9000-END-PROGRAM.
+
+	   0100-END.
+
+	   0110-COUNT-SEQ-FILE.
+	       OPEN INPUT WIKIFILESEQ.
+	       READ WIKIFILESEQ
+	          AT END SET ENDOFFILE TO TRUE
+	       END-READ.
+	       PERFORM UNTIL ENDOFFILE
+	          ADD 1 TO WS-RECORDS-READ
+	          READ WIKIFILESEQ
+	             AT END SET ENDOFFILE TO TRUE
+	          END-READ
+	       END-PERFORM.
+	       CLOSE WIKIFILESEQ.
+	   0110-END.
+
+	   0120-COUNT-IDX-FILE.
+	       OPEN INPUT WIKIFILEIDX.
+	       IF FILE-CHECK-KEY = "00"
+	          PERFORM UNTIL FILE-CHECK-KEY NOT = "00"
+	             READ WIKIFILEIDX NEXT RECORD
+	             IF FILE-CHECK-KEY = "00"
+	                ADD 1 TO WS-RECORDS-WRITTEN
+	             END-IF
+	          END-PERFORM
+	          CLOSE WIKIFILEIDX
+	       END-IF.
+	   0120-END.
+
+	   0130-COUNT-REJECTS-FILE.
+	       OPEN INPUT WIKI-REJECTS-FILE.
+	       IF REJECT-CHECK-KEY = "00"
+	          READ WIKI-REJECTS-FILE
+	             AT END SET REJECTSATEOF TO TRUE
+	          END-READ
+	          PERFORM UNTIL REJECTSATEOF
+	             ADD 1 TO WS-RECORDS-REJECTED
+	             READ WIKI-REJECTS-FILE
+	                AT END SET REJECTSATEOF TO TRUE
+	             END-READ
+	          END-PERFORM
+	          CLOSE WIKI-REJECTS-FILE
+	       END-IF.
+	   0130-END.
+
+	   9000-END-PROGRAM.
+           STOP RUN.
+
+          END PROGRAM WIKIRECON.
