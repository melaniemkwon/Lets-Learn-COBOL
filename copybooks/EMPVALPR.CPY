@@ -0,0 +1,60 @@
+      *        Shared EMPFILE.DAT record validation, checked against
+      *        WS-VALIDATION-AREAS (COPY EMPVALWS). Requires the calling
+      *        program to have EMPLOYEEID/START-MONTH/START-DAY/START-YEAR/
+      *        SALARY data names from EMPDETAILS in scope.
+      *        START-YEAR is validated ahead of START-DAY so a leap year
+      *        can be recognized (0165-ADJUST-FEB-DAYS) before the day is
+      *        range-checked against it -- Feb 29 is only a real calendar
+      *        date in a leap START-YEAR.
+       0160-VALIDATE-RECORD.
+           SET VALID-RECORD TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF EMPLOYEEID NOT NUMERIC OR EMPLOYEEID = ZERO
+              SET INVALID-RECORD TO TRUE
+              MOVE 'INVALID EMPLOYEEID' TO WS-REJECT-REASON
+           ELSE IF START-MONTH NOT NUMERIC
+              OR START-MONTH < 1 OR START-MONTH > 12
+              SET INVALID-RECORD TO TRUE
+              MOVE 'INVALID START MONTH' TO WS-REJECT-REASON
+           ELSE IF START-YEAR NOT NUMERIC OR START-YEAR = ZERO
+              SET INVALID-RECORD TO TRUE
+              MOVE 'INVALID START YEAR' TO WS-REJECT-REASON
+           ELSE
+              MOVE WS-DAYS-IN-MONTH(START-MONTH)
+                 TO WS-CUR-DAYS-IN-MONTH
+              PERFORM 0165-ADJUST-FEB-DAYS
+              IF START-DAY NOT NUMERIC
+                 OR START-DAY < 1
+                 OR START-DAY > WS-CUR-DAYS-IN-MONTH
+                 SET INVALID-RECORD TO TRUE
+                 MOVE 'INVALID START DAY' TO WS-REJECT-REASON
+              ELSE IF SALARY NOT NUMERIC
+                 SET INVALID-RECORD TO TRUE
+                 MOVE 'INVALID SALARY' TO WS-REJECT-REASON
+              END-IF
+           END-IF.
+       0160-END.
+
+      *        Bumps WS-CUR-DAYS-IN-MONTH from 28 to 29 for February in
+      *        a leap START-YEAR (divisible by 4, not by 100 unless also
+      *        by 400). START-MONTH/START-YEAR are already known numeric
+      *        by the time this runs.
+       0165-ADJUST-FEB-DAYS.
+           IF START-MONTH = 2
+              DIVIDE START-YEAR BY 4 GIVING WS-YEAR-DIV-4
+                 REMAINDER WS-YEAR-MOD-4
+              IF WS-YEAR-MOD-4 = 0
+                 DIVIDE START-YEAR BY 100 GIVING WS-YEAR-DIV-100
+                    REMAINDER WS-YEAR-MOD-100
+                 IF WS-YEAR-MOD-100 NOT = 0
+                    MOVE 29 TO WS-CUR-DAYS-IN-MONTH
+                 ELSE
+                    DIVIDE START-YEAR BY 400 GIVING WS-YEAR-DIV-400
+                       REMAINDER WS-YEAR-MOD-400
+                    IF WS-YEAR-MOD-400 = 0
+                       MOVE 29 TO WS-CUR-DAYS-IN-MONTH
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+       0165-END.
