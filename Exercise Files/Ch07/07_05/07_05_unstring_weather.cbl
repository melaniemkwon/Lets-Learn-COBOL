@@ -8,9 +8,20 @@
 		 ORGANIZATION IS LINE SEQUENTIAL.
 	
        SELECT NEWWEATHER ASSIGN TO "weather.dat"
-         ORGANIZATION IS LINE SEQUENTIAL.	   
-          
-               
+         ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT WEATHER-REJECTS-FILE ASSIGN TO "WEATHER-REJECTS.DAT"
+        FILE STATUS IS WREJ-CHECK-KEY
+         ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT WEATHERPARM-FILE ASSIGN TO "WEATHERPARM.DAT"
+        FILE STATUS IS WPARM-CHECK-KEY
+         ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT AUDITLOG-FILE ASSIGN TO "AUDITLOG.DAT"
+        FILE STATUS IS AUDIT-CHECK-KEY
+         ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 	   FD WEATHER.
@@ -31,9 +42,21 @@
 		   05  NEW-HAIL        PIC X(5).
 		   05  NEW-THUNDER     PIC X(5).
 		   05  NEW-TORNADO     PIC X(5).
-	   
-			
-       WORKING-STORAGE SECTION.   
+
+	   FD WEATHER-REJECTS-FILE.
+	   01 WEATHER-REJECT-LINE.
+	       05 REJ-DETAILS       PIC X(57).
+	       05 FILLER            PIC X(3) VALUE SPACES.
+	       05 REJ-REASON        PIC X(30).
+
+	   FD WEATHERPARM-FILE.
+	   01 WEATHERPARM-RECORD.
+	       05 WPARM-STATION     PIC X(6).
+
+	   FD AUDITLOG-FILE.
+	   COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
 	   01  WS-WORKING-STORAGE.
 	       05  FILLER  PIC X(27) VALUE 
 		       'WORKING STORAGE STARTS HERE'.
@@ -50,34 +73,119 @@
 		   05  WS-THUNDER     PIC X(5).
 		   05  WS-TORNADO     PIC X(5).
 		   
-           05  STRINGEND      PIC 99.		   
-		   
-    
+           05  STRINGEND      PIC 99.
 
-	   
-	
+	   01  WS-VALIDATION-AREAS.
+	       05  WS-COMMA-COUNT      PIC 99 VALUE ZERO.
+	       05  WS-EXPECTED-COMMAS  PIC 99 VALUE 10.
+	       05  WS-VALID-SW         PIC X VALUE 'Y'.
+	           88  VALID-ROW             VALUE 'Y'.
+	           88  INVALID-ROW           VALUE 'N'.
+	       05  WS-REJECT-REASON    PIC X(30).
+	       05  WS-REJECT-COUNT     PIC 9(9) VALUE ZERO.
+	       05  WREJ-CHECK-KEY      PIC X(2).
+	       05  WPARM-CHECK-KEY     PIC X(2).
+	       05  WS-FILTER-STATION   PIC X(6) VALUE SPACES.
+	       05  WS-ROWS-SKIPPED     PIC 9(9) VALUE ZERO.
+	       05  AUDIT-CHECK-KEY     PIC X(2).
+	       05  WS-ROWS-READ        PIC 9(9) VALUE ZERO.
+
+	   01  WS-RUN-DATE.
+	       05  WS-RUN-YYYY             PIC 9(4).
+	       05  WS-RUN-MM                PIC 9(2).
+	       05  WS-RUN-DD                PIC 9(2).
+
+	   01  WS-SUMMARY-AREAS.
+	       05  WS-ROWS-WRITTEN     PIC 9(9) VALUE ZERO.
+	       05  WS-FOG-DAYS         PIC 9(7) VALUE ZERO.
+	       05  WS-RAIN-DAYS        PIC 9(7) VALUE ZERO.
+	       05  WS-SNOW-DAYS        PIC 9(7) VALUE ZERO.
+	       05  WS-HAIL-DAYS        PIC 9(7) VALUE ZERO.
+	       05  WS-THUNDER-DAYS     PIC 9(7) VALUE ZERO.
+	       05  WS-TORNADO-DAYS     PIC 9(7) VALUE ZERO.
+	       05  WS-MIN-TEMP         PIC 99 VALUE 99.
+	       05  WS-MIN-STATION      PIC X(6) VALUE SPACES.
+	       05  WS-MIN-MONTH        PIC 9(2) VALUE ZERO.
+	       05  WS-MIN-DAY          PIC 9(2) VALUE ZERO.
+	       05  WS-MIN-YEAR         PIC X(4) VALUE SPACES.
+	       05  WS-MAX-TEMP         PIC 99 VALUE ZERO.
+	       05  WS-MAX-STATION      PIC X(6) VALUE SPACES.
+	       05  WS-MAX-MONTH        PIC 9(2) VALUE ZERO.
+	       05  WS-MAX-DAY          PIC 9(2) VALUE ZERO.
+	       05  WS-MAX-YEAR         PIC X(4) VALUE SPACES.
+	       05  WS-EXTREMES-SW      PIC X VALUE 'N'.
+	           88  WS-EXTREMES-SEEDED   VALUE 'Y'.
 
        PROCEDURE DIVISION.
-       
+
 	   0100-BEGIN.
-		    
+
+		   ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
 		   OPEN INPUT WEATHER.
 		   OPEN OUTPUT NEWWEATHER.
-	
+		   OPEN OUTPUT WEATHER-REJECTS-FILE
+		   IF WREJ-CHECK-KEY NOT = "00"
+		      DISPLAY "Non-zero file status returned from OPEN ",
+		         "WEATHER-REJECTS-FILE ", WREJ-CHECK-KEY
+		      GO TO 0300-STOP-RUN
+		   END-IF.
+		   PERFORM 0105-READ-STATION-PARM.
+
 		   READ WEATHER
 			AT END SET ENDOFFILE TO TRUE
 			END-READ.
-		  		   
+
            PERFORM 0200-PROCESS-RECORDS UNTIL ENDOFFILE.
-		 
+
 		   PERFORM 0300-STOP-RUN.
-	   
+
+	   0105-READ-STATION-PARM.
+	       OPEN INPUT WEATHERPARM-FILE.
+	       IF WPARM-CHECK-KEY = "00"
+	          READ WEATHERPARM-FILE
+	             AT END
+	                CONTINUE
+	             NOT AT END
+	                MOVE WPARM-STATION TO WS-FILTER-STATION
+	          END-READ
+	          CLOSE WEATHERPARM-FILE
+	       END-IF.
+	   0105-END.
+
 	   0200-PROCESS-RECORDS.
-	       
-		   PERFORM VARYING STRINGEND FROM 73 BY -1
+
+		   ADD 1 TO WS-ROWS-READ.
+		   PERFORM VARYING STRINGEND FROM 57 BY -1
               UNTIL DETAILS(STRINGEND:1) NOT = SPACE
 		   END-PERFORM.
-			  
+
+		   PERFORM 0210-VALIDATE-COLUMN-COUNT.
+
+		   IF VALID-ROW
+		      PERFORM 0220-UNSTRING-AND-WRITE
+		   ELSE
+		      PERFORM 0230-REJECT-RECORD
+		   END-IF.
+
+		   READ WEATHER
+			 AT END SET ENDOFFILE TO TRUE
+		   END-READ.
+
+	   0200-END.
+
+	   0210-VALIDATE-COLUMN-COUNT.
+	       SET VALID-ROW TO TRUE.
+	       MOVE SPACES TO WS-REJECT-REASON.
+	       MOVE ZERO TO WS-COMMA-COUNT.
+	       INSPECT DETAILS(1:STRINGEND) TALLYING
+	          WS-COMMA-COUNT FOR ALL ",".
+	       IF WS-COMMA-COUNT NOT = WS-EXPECTED-COMMAS
+	          SET INVALID-ROW TO TRUE
+	          MOVE "WRONG COLUMN COUNT" TO WS-REJECT-REASON
+	       END-IF.
+	   0210-END.
+
+	   0220-UNSTRING-AND-WRITE.
            UNSTRING WEATHERDETAILS(1:STRINGEND) DELIMITED BY ","
              INTO WS-STATION
 			      WS-MONTH
@@ -91,28 +199,134 @@
 				  WS-THUNDER
 				  WS-TORNADO
            END-UNSTRING.
-		   
-           MOVE WS-STATION TO NEW-STATION.
-		   MOVE WS-MONTH TO NEW-MONTH.
-		   MOVE WS-DAY TO NEW-DAY.
-		   MOVE WS-YEAR TO NEW-YEAR.
-		   MOVE WS-MEAN-TEMP TO NEW-MEAN-TEMP.
-		   MOVE WS-FOG TO NEW-FOG.
-		   MOVE WS-RAIN TO NEW-RAIN.
-		   MOVE WS-SNOW TO NEW-SNOW
-		   MOVE WS-HAIL TO NEW-HAIL.
-		   MOVE WS-THUNDER TO NEW-THUNDER.
-		   MOVE WS-TORNADO TO NEW-TORNADO.
-		   WRITE WEATHER-RECORD.
-		   READ WEATHER 
-			 AT END SET ENDOFFILE TO TRUE
-		   END-READ.
-	   
-	   0200-END.
-	   
-	   0300-STOP-RUN.	
-		
-           CLOSE WEATHER, NEWWEATHER.		
+
+	       IF WS-FILTER-STATION = SPACES
+	          OR WS-STATION = WS-FILTER-STATION
+	          MOVE WS-STATION TO NEW-STATION
+			  MOVE WS-MONTH TO NEW-MONTH
+			  MOVE WS-DAY TO NEW-DAY
+			  MOVE WS-YEAR TO NEW-YEAR
+			  MOVE WS-MEAN-TEMP TO NEW-MEAN-TEMP
+			  MOVE WS-FOG TO NEW-FOG
+			  MOVE WS-RAIN TO NEW-RAIN
+			  MOVE WS-SNOW TO NEW-SNOW
+			  MOVE WS-HAIL TO NEW-HAIL
+			  MOVE WS-THUNDER TO NEW-THUNDER
+			  MOVE WS-TORNADO TO NEW-TORNADO
+			  WRITE WEATHER-RECORD
+			  PERFORM 0225-ACCUMULATE-SUMMARY
+	       ELSE
+	          ADD 1 TO WS-ROWS-SKIPPED
+	       END-IF.
+	   0220-END.
+
+	   0225-ACCUMULATE-SUMMARY.
+	       ADD 1 TO WS-ROWS-WRITTEN.
+	       IF WS-FOG NOT = SPACES AND WS-FOG NOT = "0"
+	          ADD 1 TO WS-FOG-DAYS
+	       END-IF.
+	       IF WS-RAIN NOT = SPACES AND WS-RAIN NOT = "0"
+	          ADD 1 TO WS-RAIN-DAYS
+	       END-IF.
+	       IF WS-SNOW NOT = SPACES AND WS-SNOW NOT = "0"
+	          ADD 1 TO WS-SNOW-DAYS
+	       END-IF.
+	       IF WS-HAIL NOT = SPACES AND WS-HAIL NOT = "0"
+	          ADD 1 TO WS-HAIL-DAYS
+	       END-IF.
+	       IF WS-THUNDER NOT = SPACES AND WS-THUNDER NOT = "0"
+	          ADD 1 TO WS-THUNDER-DAYS
+	       END-IF.
+	       IF WS-TORNADO NOT = SPACES AND WS-TORNADO NOT = "0"
+	          ADD 1 TO WS-TORNADO-DAYS
+	       END-IF.
+	       IF NOT WS-EXTREMES-SEEDED
+	          MOVE WS-MEAN-TEMP TO WS-MIN-TEMP
+	          MOVE WS-STATION TO WS-MIN-STATION
+	          MOVE WS-MONTH TO WS-MIN-MONTH
+	          MOVE WS-DAY TO WS-MIN-DAY
+	          MOVE WS-YEAR TO WS-MIN-YEAR
+	          MOVE WS-MEAN-TEMP TO WS-MAX-TEMP
+	          MOVE WS-STATION TO WS-MAX-STATION
+	          MOVE WS-MONTH TO WS-MAX-MONTH
+	          MOVE WS-DAY TO WS-MAX-DAY
+	          MOVE WS-YEAR TO WS-MAX-YEAR
+	          SET WS-EXTREMES-SEEDED TO TRUE
+	       ELSE
+	          IF WS-MEAN-TEMP < WS-MIN-TEMP
+	             MOVE WS-MEAN-TEMP TO WS-MIN-TEMP
+	             MOVE WS-STATION TO WS-MIN-STATION
+	             MOVE WS-MONTH TO WS-MIN-MONTH
+	             MOVE WS-DAY TO WS-MIN-DAY
+	             MOVE WS-YEAR TO WS-MIN-YEAR
+	          END-IF
+	          IF WS-MEAN-TEMP > WS-MAX-TEMP
+	             MOVE WS-MEAN-TEMP TO WS-MAX-TEMP
+	             MOVE WS-STATION TO WS-MAX-STATION
+	             MOVE WS-MONTH TO WS-MAX-MONTH
+	             MOVE WS-DAY TO WS-MAX-DAY
+	             MOVE WS-YEAR TO WS-MAX-YEAR
+	          END-IF
+	       END-IF.
+	   0225-END.
+
+	   0230-REJECT-RECORD.
+	       MOVE DETAILS TO REJ-DETAILS.
+	       MOVE WS-REJECT-REASON TO REJ-REASON.
+	       WRITE WEATHER-REJECT-LINE.
+	       IF WREJ-CHECK-KEY NOT = "00"
+	          DISPLAY "Non-zero file status returned from WRITE ",
+	             "WEATHER-REJECT-LINE ", WREJ-CHECK-KEY
+	          GO TO 0300-STOP-RUN
+	       END-IF.
+	       ADD 1 TO WS-REJECT-COUNT.
+	   0230-END.
+
+	   0300-STOP-RUN.
+
+	       IF WS-REJECT-COUNT > 0
+	          DISPLAY "WEATHER RECORDS REJECTED: " WS-REJECT-COUNT
+	       END-IF.
+	       PERFORM 0310-DISPLAY-SUMMARY.
+           CLOSE WEATHER, NEWWEATHER, WEATHER-REJECTS-FILE.
+
+           OPEN EXTEND AUDITLOG-FILE.
+           IF AUDIT-CHECK-KEY NOT = "00"
+              OPEN OUTPUT AUDITLOG-FILE
+           END-IF.
+           MOVE 'CH7UNSTR' TO AUDIT-PROGRAM-ID.
+           MOVE WS-RUN-YYYY TO AUDIT-RUN-YYYY.
+           MOVE WS-RUN-MM TO AUDIT-RUN-MM.
+           MOVE WS-RUN-DD TO AUDIT-RUN-DD.
+           MOVE WS-ROWS-READ TO AUDIT-RECORDS-READ.
+           MOVE WS-ROWS-WRITTEN TO AUDIT-RECORDS-WRITTEN.
+           MOVE WS-REJECT-COUNT TO AUDIT-RECORDS-REJECTED.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDITLOG-FILE.
+
            STOP RUN.
-           
+
+	   0310-DISPLAY-SUMMARY.
+	       DISPLAY "===== WEATHER CONVERSION SUMMARY =====".
+	       IF WS-FILTER-STATION NOT = SPACES
+	          DISPLAY "STATION FILTER    : " WS-FILTER-STATION
+	          DISPLAY "RECORDS SKIPPED   : " WS-ROWS-SKIPPED
+	       END-IF.
+	       DISPLAY "RECORDS CONVERTED : " WS-ROWS-WRITTEN.
+	       DISPLAY "FOG DAYS          : " WS-FOG-DAYS.
+	       DISPLAY "RAIN DAYS         : " WS-RAIN-DAYS.
+	       DISPLAY "SNOW DAYS         : " WS-SNOW-DAYS.
+	       DISPLAY "HAIL DAYS         : " WS-HAIL-DAYS.
+	       DISPLAY "THUNDER DAYS      : " WS-THUNDER-DAYS.
+	       DISPLAY "TORNADO DAYS      : " WS-TORNADO-DAYS.
+	       IF WS-ROWS-WRITTEN > 0
+	          DISPLAY "MIN MEAN TEMP     : " WS-MIN-TEMP
+	             " AT " WS-MIN-STATION " ON "
+	             WS-MIN-MONTH "/" WS-MIN-DAY "/" WS-MIN-YEAR
+	          DISPLAY "MAX MEAN TEMP     : " WS-MAX-TEMP
+	             " AT " WS-MAX-STATION " ON "
+	             WS-MAX-MONTH "/" WS-MAX-DAY "/" WS-MAX-YEAR
+	       END-IF.
+	   0310-END.
+
           END PROGRAM CH7UNSTRING.
