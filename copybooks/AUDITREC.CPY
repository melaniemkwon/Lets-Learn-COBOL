@@ -0,0 +1,10 @@
+      *        Shared run-audit record layout, appended to AUDITLOG.DAT
+      *        by every batch program's 9000-END-PROGRAM paragraph.
+       01 AUDIT-LOG-RECORD.
+           05 AUDIT-PROGRAM-ID         PIC X(8).
+           05 AUDIT-RUN-YYYY           PIC 9(4).
+           05 AUDIT-RUN-MM             PIC 9(2).
+           05 AUDIT-RUN-DD             PIC 9(2).
+           05 AUDIT-RECORDS-READ       PIC 9(9).
+           05 AUDIT-RECORDS-WRITTEN    PIC 9(9).
+           05 AUDIT-RECORDS-REJECTED   PIC 9(9).
