@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WIKIQUERY.
+      * LOOK UP WIKIFILEIDX BY TOPIC (ALTERNATE RECORD KEY)
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+	   SELECT WIKIFILEIDX ASSIGN TO "WIKIIDX.DAT"
+        FILE STATUS IS FILE-CHECK-KEY
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS WIKI-ID-IDX
+		ALTERNATE RECORD KEY IS WIKI-TOPIC-IDX
+		   WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+	   FD WIKIFILEIDX.
+	   01 WIKIRECORDIDX.
+	      05 WIKI-TOPIC-IDX         PIC X(50).
+		  05 WIKI-ID-IDX            PIC 9(8).
+		  05 WIKI-COMMENT-IDX       PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORKING-STORAGE.
+           05 FILLER      PIC X(27) VALUE
+		      'WORKING STORAGE STARTS HERE'.
+
+	   01  WS-WORK-AREAS.
+	       05  FILE-CHECK-KEY     PIC X(2).
+	       05  WS-SEARCH-TOPIC    PIC X(50).
+	       05  WS-MATCH-COUNT     PIC 9(9) VALUE ZERO.
+	       05  WS-MORE-MATCHES    PIC X VALUE 'Y'.
+	           88  MORE-MATCHES         VALUE 'Y'.
+	           88  NO-MORE-MATCHES      VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       0100-QUERY-TOPIC.
+
+		   OPEN INPUT WIKIFILEIDX.
+		   IF FILE-CHECK-KEY NOT = "00"
+		      DISPLAY "Non-zero file status returned from OPEN",
+		         FILE-CHECK-KEY
+		      GO TO 9000-END-PROGRAM
+		   END-IF.
+
+		   DISPLAY "ENTER TOPIC TO SEARCH: " WITH NO ADVANCING.
+		   ACCEPT WS-SEARCH-TOPIC.
+
+		   MOVE WS-SEARCH-TOPIC TO WIKI-TOPIC-IDX.
+		   START WIKIFILEIDX KEY IS EQUAL TO WIKI-TOPIC-IDX
+		      INVALID KEY SET NO-MORE-MATCHES TO TRUE
+		   END-START.
+
+		   IF MORE-MATCHES
+		      PERFORM 0200-READ-NEXT-MATCH
+		      PERFORM UNTIL NO-MORE-MATCHES
+		         PERFORM 0210-DISPLAY-MATCH
+		         PERFORM 0200-READ-NEXT-MATCH
+		      END-PERFORM
+		   END-IF.
+
+		   IF WS-MATCH-COUNT = 0
+		      DISPLAY "NO MATCHES FOUND FOR TOPIC: "
+		         WS-SEARCH-TOPIC
+		   ELSE
+		      DISPLAY "TOTAL MATCHES FOUND: " WS-MATCH-COUNT
+		   END-IF.
+
+		   PERFORM 9000-END-PROGRAM.
+
+	   0100-END.
+
+	   0200-READ-NEXT-MATCH.
+	       READ WIKIFILEIDX NEXT RECORD
+	          AT END SET NO-MORE-MATCHES TO TRUE
+	          NOT AT END
+	             IF WIKI-TOPIC-IDX NOT = WS-SEARCH-TOPIC
+	                SET NO-MORE-MATCHES TO TRUE
+	             END-IF
+	       END-READ.
+	   0200-END.
+
+	   0210-DISPLAY-MATCH.
+	       ADD 1 TO WS-MATCH-COUNT.
+	       DISPLAY "ID: " WIKI-ID-IDX " COMMENT: " WIKI-COMMENT-IDX.
+	   0210-END.
+
+	   9000-END-PROGRAM.
+           CLOSE WIKIFILEIDX.
+
+           STOP RUN.
+
+          END PROGRAM WIKIQUERY.
