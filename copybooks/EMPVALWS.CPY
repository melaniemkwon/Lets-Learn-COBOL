@@ -0,0 +1,36 @@
+      *        Shared EMPFILE.DAT validation work areas -- common to every
+      *        program that reads EMPDETAILS (EMPLOYEE, PAYCALC). A single
+      *        bad START-MONTH would otherwise subscript a month table out
+      *        of range, so every record is checked before it is used.
+       01  WS-VALIDATION-AREAS.
+           05 WS-VALID-SW            PIC X VALUE 'Y'.
+              88 VALID-RECORD              VALUE 'Y'.
+              88 INVALID-RECORD            VALUE 'N'.
+           05 WS-REJECT-REASON       PIC X(30).
+           05 WS-REJECT-COUNT        PIC 9(5) VALUE ZERO.
+      *        Feb carries the non-leap default of 28 here; a leap
+      *        START-YEAR bumps WS-CUR-DAYS-IN-MONTH to 29 in
+      *        0165-ADJUST-FEB-DAYS before START-DAY is range-checked.
+           05 WS-DAYS-IN-MONTH-DATA.
+              10 FILLER      PIC 99 VALUE 31.
+              10 FILLER      PIC 99 VALUE 28.
+              10 FILLER      PIC 99 VALUE 31.
+              10 FILLER      PIC 99 VALUE 30.
+              10 FILLER      PIC 99 VALUE 31.
+              10 FILLER      PIC 99 VALUE 30.
+              10 FILLER      PIC 99 VALUE 31.
+              10 FILLER      PIC 99 VALUE 31.
+              10 FILLER      PIC 99 VALUE 30.
+              10 FILLER      PIC 99 VALUE 31.
+              10 FILLER      PIC 99 VALUE 30.
+              10 FILLER      PIC 99 VALUE 31.
+           05 WS-DAYS-IN-MONTH REDEFINES WS-DAYS-IN-MONTH-DATA
+                 PIC 99 OCCURS 12 TIMES.
+           05 WS-CUR-DAYS-IN-MONTH   PIC 99.
+           05 WS-LEAP-WORK-AREAS.
+              10 WS-YEAR-DIV-4       PIC 9(4).
+              10 WS-YEAR-MOD-4       PIC 9(4).
+              10 WS-YEAR-DIV-100     PIC 9(4).
+              10 WS-YEAR-MOD-100     PIC 9(4).
+              10 WS-YEAR-DIV-400     PIC 9(4).
+              10 WS-YEAR-MOD-400     PIC 9(4).
