@@ -7,8 +7,26 @@
 	   SELECT EMPLOYEEFILE ASSIGN TO "EMPFILE.DAT"
 	    FILE STATUS IS FILE-CHECK-KEY
 		ORGANIZATION IS LINE SEQUENTIAL.
-          
-               
+
+	   SELECT EMPREJECTS-FILE ASSIGN TO "EMPREJECTS.DAT"
+	    FILE STATUS IS REJECT-CHECK-KEY
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+	   SELECT REPORT-FILE ASSIGN TO "EMPREPORT.DAT"
+	    FILE STATUS IS REPORT-CHECK-KEY
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+	   SELECT EMPPARMS-FILE ASSIGN TO "EMPPARMS.DAT"
+	    FILE STATUS IS PARM-CHECK-KEY
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+	   SELECT WORK-SORT-FILE ASSIGN TO "EMPSORT.TMP".
+
+	   SELECT AUDITLOG-FILE ASSIGN TO "AUDITLOG.DAT"
+	    FILE STATUS IS AUDIT-CHECK-KEY
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+
        DATA DIVISION.
        FILE SECTION.
 	   FD EMPLOYEEFILE.
@@ -24,8 +42,42 @@
 				03 START-DAY	PIC 9(2).
 			02 SALARY    	PIC 9(9).
 			02 GENDER       PIC X.
+	   01 EMPDETAILS-RAW REDEFINES EMPDETAILS PIC X(45).
+
+	   FD EMPREJECTS-FILE.
+	   01 EMPREJECT-LINE.
+	       05 REJ-RAW-RECORD    PIC X(45).
+	       05 FILLER            PIC X(3) VALUE SPACES.
+	       05 REJ-REASON        PIC X(30).
+
+	   FD REPORT-FILE.
+	   01 REPORT-LINE            PIC X(150).
+
+	   FD EMPPARMS-FILE.
+	   01 PARM-RECORD.
+	       05 PARM-FROM-YEAR     PIC 9(4).
+	       05 PARM-FROM-MONTH    PIC 9(2).
+	       05 PARM-FROM-DAY      PIC 9(2).
+	       05 PARM-TO-YEAR       PIC 9(4).
+	       05 PARM-TO-MONTH      PIC 9(2).
+	       05 PARM-TO-DAY        PIC 9(2).
+	       05 PARM-MIN-SALARY    PIC 9(9).
+	       05 PARM-MAX-SALARY    PIC 9(9).
+
+	   SD WORK-SORT-FILE.
+	   01 SORT-RECORD.
+	       05 SRT-EMPLOYEEID     PIC 9(7).
+	       05 SRT-LASTNAME       PIC X(10).
+	       05 SRT-FIRSTNAME      PIC X(10).
+	       05 SRT-START-YEAR     PIC 9(4).
+	       05 SRT-START-MONTH    PIC 9(2).
+	       05 SRT-START-DAY      PIC 9(2).
+	       05 SRT-SALARY         PIC 9(9).
+	       05 SRT-GENDER         PIC X.
+
+	   FD AUDITLOG-FILE.
+	   COPY AUDITREC.
 
-   
        WORKING-STORAGE SECTION.
        01  WS-MONTHS-DATA.
            05 FILLER      PIC X(05) VALUE '01JAN'.
@@ -53,8 +105,144 @@
            05  WS-DAY   PIC 99.
 		   
 	   01  WS-WORK-AREAS.
-	       05  WS-SALARY-TOTAL  PIC 9(12) VALUE ZERO. 
+	       05  WS-SALARY-TOTAL  PIC 9(12) VALUE ZERO.
 		   05  FILE-CHECK-KEY   PIC X(2).
+		   05  REJECT-CHECK-KEY PIC X(2).
+		   05  REPORT-CHECK-KEY PIC X(2).
+		   05  PARM-CHECK-KEY   PIC X(2).
+		   05  AUDIT-CHECK-KEY  PIC X(2).
+		   05  WS-TOTAL-READ    PIC 9(9) VALUE ZERO.
+		   05  WS-TOTAL-WRITTEN PIC 9(9) VALUE ZERO.
+
+      *        Run-time selection parameters, optionally supplied via
+      *        EMPPARMS.DAT. Defaulted wide-open when that file is
+      *        absent, so the report still runs unfiltered.
+       01  WS-SELECTION-AREAS.
+           05 WS-FROM-DATE-NUM       PIC 9(8) VALUE 00010101.
+           05 WS-TO-DATE-NUM         PIC 9(8) VALUE 99991231.
+           05 WS-REC-DATE-NUM        PIC 9(8).
+           05 WS-MIN-SALARY-FILTER   PIC 9(9) VALUE ZERO.
+           05 WS-MAX-SALARY-FILTER   PIC 9(9) VALUE 999999999.
+           05 WS-SORT-EOF-SW         PIC X    VALUE 'N'.
+              88 SORT-EOF                   VALUE 'Y'.
+              88 SORT-NOT-EOF                VALUE 'N'.
+
+      *        Page control for the printed EMPREPORT.DAT listing.
+       01  WS-REPORT-CONTROL.
+           05 WS-LINE-COUNT           PIC 9(3) VALUE ZERO.
+           05 WS-LINES-PER-PAGE       PIC 9(3) VALUE 020.
+           05 WS-PAGE-NUM             PIC 9(3) VALUE ZERO.
+
+       01  WS-RUN-DATE.
+           05 WS-RUN-YYYY             PIC 9(4).
+           05 WS-RUN-MM               PIC 9(2).
+           05 WS-RUN-DD               PIC 9(2).
+
+       01  REPORT-HEADER-LINE.
+           05 FILLER            PIC X(24) VALUE
+              'EMPLOYEE PAYROLL REPORT'.
+           05 FILLER            PIC X(12) VALUE SPACES.
+           05 FILLER            PIC X(10) VALUE 'RUN DATE: '.
+           05 RH-MM             PIC 99.
+           05 FILLER            PIC X VALUE '/'.
+           05 RH-DD             PIC 99.
+           05 FILLER            PIC X VALUE '/'.
+           05 RH-YYYY           PIC 9(4).
+           05 FILLER            PIC X(10) VALUE SPACES.
+           05 FILLER            PIC X(6)  VALUE 'PAGE: '.
+           05 RH-PAGE           PIC ZZ9.
+           05 FILLER            PIC X(59) VALUE SPACES.
+
+       COPY EMPVALWS.
+
+      *        Department lookup, keyed on EMPLOYEEID ranges, since the
+      *        EMPFILE.DAT record layout is owned upstream and is not ours
+      *        to extend with a DEPT-CODE field.
+       01  WS-DEPT-TABLE.
+           05 FILLER.
+              10 FILLER            PIC 9(7) VALUE 0000001.
+              10 FILLER            PIC 9(7) VALUE 1000000.
+              10 FILLER            PIC X(4) VALUE 'ACCT'.
+              10 FILLER            PIC X(20) VALUE 'ACCOUNTING'.
+           05 FILLER.
+              10 FILLER            PIC 9(7) VALUE 1000001.
+              10 FILLER            PIC 9(7) VALUE 2000000.
+              10 FILLER            PIC X(4) VALUE 'ENG '.
+              10 FILLER            PIC X(20) VALUE 'ENGINEERING'.
+           05 FILLER.
+              10 FILLER            PIC 9(7) VALUE 2000001.
+              10 FILLER            PIC 9(7) VALUE 3000000.
+              10 FILLER            PIC X(4) VALUE 'SALE'.
+              10 FILLER            PIC X(20) VALUE 'SALES'.
+           05 FILLER.
+              10 FILLER            PIC 9(7) VALUE 3000001.
+              10 FILLER            PIC 9(7) VALUE 4000000.
+              10 FILLER            PIC X(4) VALUE 'HR  '.
+              10 FILLER            PIC X(20) VALUE 'HUMAN RESOURCES'.
+       01  WS-DEPT-TABLE-R REDEFINES WS-DEPT-TABLE.
+           05 WS-DEPT-ENTRY OCCURS 4 TIMES.
+              10 WS-DEPT-LOW       PIC 9(7).
+              10 WS-DEPT-HIGH      PIC 9(7).
+              10 WS-DEPT-CODE      PIC X(4).
+              10 WS-DEPT-NAME      PIC X(20).
+
+       01  WS-DEPT-WORK-AREAS.
+           05 WS-DEPT-IDX             PIC 9(2).
+           05 WS-CUR-DEPT-CODE        PIC X(4).
+           05 WS-CUR-DEPT-NAME        PIC X(20).
+           05 WS-DEPT-MATCH-IDX       PIC 9.
+
+      *        Per-department subtotal accumulators, one entry per
+      *        WS-DEPT-TABLE row plus a final catch-all GENERAL bucket.
+      *        Accumulated while the (date-sorted) stream is read and
+      *        printed together at the end, so the subtotals come out
+      *        right regardless of what order departments appear in.
+       01  WS-DEPT-SUBTOTALS.
+           05 WS-DEPT-SUB-ENTRY OCCURS 5 TIMES.
+              10 WS-DEPT-SUB-CODE     PIC X(4).
+              10 WS-DEPT-SUB-NAME     PIC X(20).
+              10 WS-DEPT-SUB-COUNT    PIC 9(5)  VALUE ZERO.
+              10 WS-DEPT-SUB-SALARY   PIC 9(12) VALUE ZERO.
+
+      *        Pay-grade bands, driven off SALARY.
+       01  WS-GRADE-WORK-AREAS.
+           05 WS-CUR-GRADE            PIC X(2).
+           05 WS-GRADE-MATCH-IDX      PIC 9.
+           05 WS-GRADE-IDX            PIC 9.
+
+      *        Per-pay-grade subtotal accumulators, alongside the
+      *        department ones, printed together at the end so the
+      *        subtotals come out right regardless of stream order.
+       01  WS-GRADE-SUBTOTALS.
+           05 WS-GRADE-SUB-ENTRY OCCURS 4 TIMES.
+              10 WS-GRADE-SUB-CODE    PIC X(2).
+              10 WS-GRADE-SUB-COUNT   PIC 9(5)  VALUE ZERO.
+              10 WS-GRADE-SUB-SALARY  PIC 9(12) VALUE ZERO.
+
+      *        Pay-equity buckets, driven off GENDER.
+       01  WS-GENDER-TABLE.
+           05 FILLER.
+              10 FILLER            PIC X     VALUE 'M'.
+              10 FILLER            PIC X(10) VALUE 'MALE'.
+           05 FILLER.
+              10 FILLER            PIC X     VALUE 'F'.
+              10 FILLER            PIC X(10) VALUE 'FEMALE'.
+           05 FILLER.
+              10 FILLER            PIC X     VALUE 'U'.
+              10 FILLER            PIC X(10) VALUE 'UNKNOWN'.
+       01  WS-GENDER-TABLE-R REDEFINES WS-GENDER-TABLE.
+           05 WS-GENDER-ENTRY OCCURS 3 TIMES.
+              10 WS-GENDER-CODE    PIC X.
+              10 WS-GENDER-LABEL   PIC X(10).
+
+       01  WS-GENDER-WORK-AREAS.
+           05 WS-GENDER-IDX           PIC 9.
+           05 WS-GENDER-SUB           PIC 9.
+           05 WS-GENDER-COUNT         OCCURS 3 TIMES
+              PIC 9(7)  VALUE ZERO.
+           05 WS-GENDER-SALARY        OCCURS 3 TIMES
+              PIC 9(12) VALUE ZERO.
+           05 WS-GENDER-AVG           PIC 9(9)  VALUE ZERO.
 
        01  HEADING-LINE.
 
@@ -65,7 +253,10 @@
             05 FILLER	        PIC X(10)  VALUE 'START DATE'.
             05 FILLER	        PIC X(7)   VALUE SPACES.
             05 FILLER	        PIC X(11)  VALUE 'SALARY'.
-			05 FILLER           PIC X(71)  VALUE SPACES.
+            05 FILLER           PIC X(5)   VALUE 'DEPT'.
+            05 FILLER           PIC X(3)   VALUE SPACES.
+            05 FILLER           PIC X(5)   VALUE 'GRADE'.
+			05 FILLER           PIC X(58)  VALUE SPACES.
 
 			
 		01  DETAIL-LINE.
@@ -80,43 +271,221 @@
 			   07 FILLER        PIC X VALUE '-'.
 			   07 DET-START-YEAR PIC X(4).
 			05 DET-SALARY       PIC $$$$,$$$,$$9.
-			05 FILLER           PIC X(76).
+            05 FILLER           PIC X(2) VALUE SPACES.
+            05 DET-DEPT         PIC X(4).
+            05 FILLER           PIC X(2) VALUE SPACES.
+            05 DET-GRADE        PIC X(2).
+			05 FILLER           PIC X(68) VALUE SPACES.
 			
         01  TOTAL-LINE1.
 			05 FILLER           PIC X(41) VALUE SPACES.
-			05 FILLER           PIC X(15) VALUE 
+			05 FILLER           PIC X(15) VALUE
 			      "===============".
-			05 FILLER           PIC X(75).
+			05 FILLER           PIC X(75) VALUE SPACES.
 			
 	    01  TOTAL-LINE2.
 			05 FILLER           PIC X(29) VALUE SPACES.
 			05 FILLER           PIC X(10) VALUE "TOTAL".
 			05 TOT-SALARY       PIC $,$$$,$$$,$$$,$$9.
-			05 FILLER           PIC X(76).
+			05 FILLER           PIC X(76) VALUE SPACES.
+
+       01  REJECT-SUMMARY-LINE.
+           05 FILLER            PIC X(20) VALUE SPACES.
+           05 FILLER            PIC X(40)
+              VALUE 'RECORDS REJECTED - SEE EMPREJECTS.DAT: '.
+           05 RSL-COUNT         PIC ZZZZ9.
+           05 FILLER            PIC X(66) VALUE SPACES.
+
+       01  DEPT-SUBTOTAL-LINE.
+           05 FILLER            PIC X(6)  VALUE SPACES.
+           05 FILLER            PIC X(8)  VALUE 'DEPT: '.
+           05 SUB-DEPT-NAME     PIC X(20).
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(10) VALUE 'EMPLOYEES:'.
+           05 SUB-DEPT-COUNT    PIC ZZZZ9.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(7)  VALUE 'TOTAL: '.
+           05 SUB-DEPT-SALARY   PIC $,$$$,$$$,$$9.
+           05 FILLER            PIC X(26) VALUE SPACES.
+
+       01  GRADE-SUBTOTAL-LINE.
+           05 FILLER            PIC X(6)  VALUE SPACES.
+           05 FILLER            PIC X(8)  VALUE 'GRADE: '.
+           05 SUB-GRADE-CODE    PIC X(2).
+           05 FILLER            PIC X(22) VALUE SPACES.
+           05 FILLER            PIC X(10) VALUE 'EMPLOYEES:'.
+           05 SUB-GRADE-COUNT   PIC ZZZZ9.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(7)  VALUE 'TOTAL: '.
+           05 SUB-GRADE-SALARY  PIC $,$$$,$$$,$$9.
+           05 FILLER            PIC X(26) VALUE SPACES.
+
+       01  GENDER-HEADING-LINE.
+           05 FILLER            PIC X(29) VALUE SPACES.
+           05 FILLER            PIC X(21) VALUE
+              'PAY EQUITY BY GENDER'.
+           05 FILLER            PIC X(100) VALUE SPACES.
+
+       01  GENDER-SUMMARY-LINE.
+           05 FILLER            PIC X(6)  VALUE SPACES.
+           05 FILLER            PIC X(8)  VALUE 'GENDER: '.
+           05 GSL-LABEL         PIC X(10).
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(10) VALUE 'EMPLOYEES:'.
+           05 GSL-COUNT         PIC ZZZZ9.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(12) VALUE 'AVG SALARY: '.
+           05 GSL-AVG-SALARY    PIC $,$$$,$$$,$$9.
+           05 FILLER            PIC X(78) VALUE SPACES.
 
        PROCEDURE DIVISION.
        0100-READ-EMPLOYEES.
 
+		   ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
 		   OPEN INPUT EMPLOYEEFILE
-		   IF FILE-CHECK-KEY NOT = "00" 
-		      DISPLAY "Non-zero file status returned from OPEN", 
+		   IF FILE-CHECK-KEY NOT = "00"
+		      DISPLAY "Non-zero file status returned from OPEN",
 			     FILE-CHECK-KEY
 			  GO TO 9000-END-PROGRAM
 		   END-IF.
-				 
-		   READ EMPLOYEEFILE
-			AT END SET ENDOFFILE TO TRUE
-			END-READ.
-		   DISPLAY HEADING-LINE.
-		   PERFORM 0200-PROCESS-EMPLOYEES UNTIL ENDOFFILE.
+		   OPEN OUTPUT EMPREJECTS-FILE
+		   IF REJECT-CHECK-KEY NOT = "00"
+		      DISPLAY "Non-zero file status returned from OPEN",
+			     REJECT-CHECK-KEY
+			  GO TO 9000-END-PROGRAM
+		   END-IF.
+		   OPEN OUTPUT REPORT-FILE
+		   IF REPORT-CHECK-KEY NOT = "00"
+		      DISPLAY "Non-zero file status returned from OPEN",
+			     REPORT-CHECK-KEY
+			  GO TO 9000-END-PROGRAM
+		   END-IF.
+
+		   PERFORM 0110-READ-PARMS.
+		   PERFORM 0215-INIT-DEPT-SUBTOTALS.
+		   PERFORM 0245-PRINT-PAGE-HEADER.
+
+		   SORT WORK-SORT-FILE
+		      ON ASCENDING KEY SRT-START-YEAR
+		                       SRT-START-MONTH
+		                       SRT-START-DAY
+		      INPUT PROCEDURE 0120-SORT-INPUT
+		      OUTPUT PROCEDURE 0130-SORT-OUTPUT.
+
 		   CLOSE EMPLOYEEFILE.
-		   
+
+		   PERFORM 0255-PRINT-DEPT-SUBTOTALS.
+		   PERFORM 0256-PRINT-GRADE-SUBTOTALS.
+
 		   MOVE WS-SALARY-TOTAL TO TOT-SALARY.
-		   DISPLAY TOTAL-LINE1.
-		   DISPLAY TOTAL-LINE2.
+		   MOVE TOTAL-LINE1 TO REPORT-LINE.
+		   WRITE REPORT-LINE.
+		   PERFORM 0249-CHECK-REPORT-WRITE.
+		   MOVE TOTAL-LINE2 TO REPORT-LINE.
+		   WRITE REPORT-LINE.
+		   PERFORM 0249-CHECK-REPORT-WRITE.
+		   PERFORM 0260-GENDER-SUMMARY.
+		   IF WS-REJECT-COUNT > 0
+		      MOVE WS-REJECT-COUNT TO RSL-COUNT
+		      MOVE REJECT-SUMMARY-LINE TO REPORT-LINE
+		      WRITE REPORT-LINE
+		      PERFORM 0249-CHECK-REPORT-WRITE
+		   END-IF.
+		   CLOSE EMPREJECTS-FILE, REPORT-FILE.
 		   PERFORM 9000-END-PROGRAM.
 	   0100-END.
-	   
+
+	   0110-READ-PARMS.
+	       OPEN INPUT EMPPARMS-FILE.
+	       IF PARM-CHECK-KEY = "00"
+	          READ EMPPARMS-FILE
+	             AT END CONTINUE
+	             NOT AT END
+	                COMPUTE WS-FROM-DATE-NUM =
+	                   PARM-FROM-YEAR * 10000
+	                   + PARM-FROM-MONTH * 100 + PARM-FROM-DAY
+	                COMPUTE WS-TO-DATE-NUM =
+	                   PARM-TO-YEAR * 10000
+	                   + PARM-TO-MONTH * 100 + PARM-TO-DAY
+	                MOVE PARM-MIN-SALARY TO WS-MIN-SALARY-FILTER
+	                MOVE PARM-MAX-SALARY TO WS-MAX-SALARY-FILTER
+	          END-READ
+	          CLOSE EMPPARMS-FILE
+	       END-IF.
+	   0110-END.
+
+	   0120-SORT-INPUT.
+	       READ EMPLOYEEFILE
+	          AT END SET ENDOFFILE TO TRUE
+	       END-READ.
+	       PERFORM UNTIL ENDOFFILE
+	          ADD 1 TO WS-TOTAL-READ
+	          PERFORM 0160-VALIDATE-RECORD
+	          IF VALID-RECORD
+	             PERFORM 0125-FILTER-AND-RELEASE
+	          ELSE
+	             PERFORM 0170-REJECT-RECORD
+	          END-IF
+	          READ EMPLOYEEFILE
+	             AT END SET ENDOFFILE TO TRUE
+	          END-READ
+	       END-PERFORM.
+	   0120-END.
+
+	   0125-FILTER-AND-RELEASE.
+	       COMPUTE WS-REC-DATE-NUM =
+	          START-YEAR * 10000 + START-MONTH * 100 + START-DAY.
+	       IF WS-REC-DATE-NUM >= WS-FROM-DATE-NUM
+	          AND WS-REC-DATE-NUM <= WS-TO-DATE-NUM
+	          AND SALARY >= WS-MIN-SALARY-FILTER
+	          AND SALARY <= WS-MAX-SALARY-FILTER
+	          MOVE EMPLOYEEID TO SRT-EMPLOYEEID
+	          MOVE LASTNAME TO SRT-LASTNAME
+	          MOVE FIRSTNAME TO SRT-FIRSTNAME
+	          MOVE START-YEAR TO SRT-START-YEAR
+	          MOVE START-MONTH TO SRT-START-MONTH
+	          MOVE START-DAY TO SRT-START-DAY
+	          MOVE SALARY TO SRT-SALARY
+	          MOVE GENDER TO SRT-GENDER
+	          RELEASE SORT-RECORD
+	       END-IF.
+	   0125-END.
+
+	   0130-SORT-OUTPUT.
+	       PERFORM UNTIL SORT-EOF
+	          RETURN WORK-SORT-FILE
+	             AT END SET SORT-EOF TO TRUE
+	             NOT AT END PERFORM 0135-COPY-AND-PROCESS
+	          END-RETURN
+	       END-PERFORM.
+	   0130-END.
+
+	   0135-COPY-AND-PROCESS.
+	       MOVE SRT-EMPLOYEEID TO EMPLOYEEID.
+	       MOVE SRT-LASTNAME TO LASTNAME.
+	       MOVE SRT-FIRSTNAME TO FIRSTNAME.
+	       MOVE SRT-START-YEAR TO START-YEAR.
+	       MOVE SRT-START-MONTH TO START-MONTH.
+	       MOVE SRT-START-DAY TO START-DAY.
+	       MOVE SRT-SALARY TO SALARY.
+	       MOVE SRT-GENDER TO GENDER.
+	       PERFORM 0200-PROCESS-EMPLOYEES.
+	   0135-END.
+
+       COPY EMPVALPR.
+
+	   0170-REJECT-RECORD.
+	       MOVE EMPDETAILS-RAW TO REJ-RAW-RECORD.
+	       MOVE WS-REJECT-REASON TO REJ-REASON.
+	       WRITE EMPREJECT-LINE.
+	       IF REJECT-CHECK-KEY NOT = "00"
+	          DISPLAY "Non-zero file status returned from WRITE ",
+	             "EMPREJECT-LINE ", REJECT-CHECK-KEY
+	          GO TO 9000-END-PROGRAM
+	       END-IF.
+	       ADD 1 TO WS-REJECT-COUNT.
+	   0170-END.
+
 	   0200-PROCESS-EMPLOYEES.
 	        MOVE EMPLOYEEID TO DET-EMP-ID.
 	        MOVE LASTNAME TO DET-LNAME.
@@ -126,16 +495,197 @@
 			MOVE START-DAY TO DET-START-DAY.
 			MOVE START-YEAR TO DET-START-YEAR.
 			MOVE SALARY TO DET-SALARY.
+
+			PERFORM 0220-LOOKUP-DEPT.
+			PERFORM 0230-DETERMINE-GRADE.
+
+			MOVE WS-CUR-DEPT-CODE TO DET-DEPT.
+			MOVE WS-CUR-GRADE TO DET-GRADE.
+
+			IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+			   PERFORM 0245-PRINT-PAGE-HEADER
+			END-IF.
+			MOVE DETAIL-LINE TO REPORT-LINE.
+			WRITE REPORT-LINE.
+			PERFORM 0249-CHECK-REPORT-WRITE.
+			ADD 1 TO WS-LINE-COUNT.
+			ADD 1 TO WS-TOTAL-WRITTEN.
+
 			ADD SALARY TO WS-SALARY-TOTAL.
-			DISPLAY DETAIL-LINE.
-			READ EMPLOYEEFILE 
-			  AT END SET ENDOFFILE TO TRUE
-			END-READ.
-		  
-	   0200-END. 
-	   
-	   
-	   9000-END-PROGRAM.		
+		    ADD 1 TO WS-DEPT-SUB-COUNT(WS-DEPT-MATCH-IDX).
+		    ADD SALARY TO
+		       WS-DEPT-SUB-SALARY(WS-DEPT-MATCH-IDX).
+		    ADD 1 TO WS-GRADE-SUB-COUNT(WS-GRADE-MATCH-IDX).
+		    ADD SALARY TO
+		       WS-GRADE-SUB-SALARY(WS-GRADE-MATCH-IDX).
+			PERFORM 0240-ACCUMULATE-GENDER.
+
+	   0200-END.
+
+	   0220-LOOKUP-DEPT.
+	   MOVE 'GEN ' TO WS-CUR-DEPT-CODE.
+	   MOVE 'GENERAL' TO WS-CUR-DEPT-NAME.
+	   MOVE 5 TO WS-DEPT-MATCH-IDX.
+	   PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+	      UNTIL WS-DEPT-IDX > 4
+	      IF EMPLOYEEID >= WS-DEPT-LOW(WS-DEPT-IDX)
+	         AND EMPLOYEEID <= WS-DEPT-HIGH(WS-DEPT-IDX)
+	         MOVE WS-DEPT-CODE(WS-DEPT-IDX)
+	            TO WS-CUR-DEPT-CODE
+	         MOVE WS-DEPT-NAME(WS-DEPT-IDX)
+	            TO WS-CUR-DEPT-NAME
+	         MOVE WS-DEPT-IDX TO WS-DEPT-MATCH-IDX
+	         MOVE 5 TO WS-DEPT-IDX
+	      END-IF
+	   END-PERFORM.
+	   0220-END.
+
+	   0230-DETERMINE-GRADE.
+	       IF SALARY < 40000
+	          MOVE 'E1' TO WS-CUR-GRADE
+	          MOVE 1 TO WS-GRADE-MATCH-IDX
+	       ELSE
+	          IF SALARY < 70000
+	             MOVE 'E2' TO WS-CUR-GRADE
+	             MOVE 2 TO WS-GRADE-MATCH-IDX
+	          ELSE
+	             IF SALARY < 100000
+	                MOVE 'E3' TO WS-CUR-GRADE
+	                MOVE 3 TO WS-GRADE-MATCH-IDX
+	             ELSE
+	                MOVE 'E4' TO WS-CUR-GRADE
+	                MOVE 4 TO WS-GRADE-MATCH-IDX
+	             END-IF
+	          END-IF
+	       END-IF.
+	   0230-END.
+
+	   0215-INIT-DEPT-SUBTOTALS.
+	       MOVE SPACES TO WS-DEPT-SUBTOTALS.
+	       PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+	          UNTIL WS-DEPT-IDX > 4
+	          MOVE WS-DEPT-CODE(WS-DEPT-IDX)
+	             TO WS-DEPT-SUB-CODE(WS-DEPT-IDX)
+	          MOVE WS-DEPT-NAME(WS-DEPT-IDX)
+	             TO WS-DEPT-SUB-NAME(WS-DEPT-IDX)
+	       END-PERFORM.
+	       MOVE 'GEN ' TO WS-DEPT-SUB-CODE(5).
+	       MOVE 'GENERAL' TO WS-DEPT-SUB-NAME(5).
+	       MOVE SPACES TO WS-GRADE-SUBTOTALS.
+	       MOVE 'E1' TO WS-GRADE-SUB-CODE(1).
+	       MOVE 'E2' TO WS-GRADE-SUB-CODE(2).
+	       MOVE 'E3' TO WS-GRADE-SUB-CODE(3).
+	       MOVE 'E4' TO WS-GRADE-SUB-CODE(4).
+	   0215-END.
+
+	   0255-PRINT-DEPT-SUBTOTALS.
+	       PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+	          UNTIL WS-DEPT-IDX > 5
+	          IF WS-DEPT-SUB-COUNT(WS-DEPT-IDX) > 0
+	       MOVE WS-DEPT-SUB-NAME(WS-DEPT-IDX) TO SUB-DEPT-NAME
+	       MOVE WS-DEPT-SUB-COUNT(WS-DEPT-IDX) TO SUB-DEPT-COUNT
+	       MOVE WS-DEPT-SUB-SALARY(WS-DEPT-IDX)
+	          TO SUB-DEPT-SALARY
+	             MOVE DEPT-SUBTOTAL-LINE TO REPORT-LINE
+	             WRITE REPORT-LINE
+	             PERFORM 0249-CHECK-REPORT-WRITE
+	             ADD 1 TO WS-LINE-COUNT
+	          END-IF
+	       END-PERFORM.
+	   0255-END.
+
+	   0256-PRINT-GRADE-SUBTOTALS.
+	       PERFORM VARYING WS-GRADE-IDX FROM 1 BY 1
+	          UNTIL WS-GRADE-IDX > 4
+	          IF WS-GRADE-SUB-COUNT(WS-GRADE-IDX) > 0
+	       MOVE WS-GRADE-SUB-CODE(WS-GRADE-IDX) TO SUB-GRADE-CODE
+	       MOVE WS-GRADE-SUB-COUNT(WS-GRADE-IDX) TO SUB-GRADE-COUNT
+	       MOVE WS-GRADE-SUB-SALARY(WS-GRADE-IDX)
+	          TO SUB-GRADE-SALARY
+	             MOVE GRADE-SUBTOTAL-LINE TO REPORT-LINE
+	             WRITE REPORT-LINE
+	             PERFORM 0249-CHECK-REPORT-WRITE
+	             ADD 1 TO WS-LINE-COUNT
+	          END-IF
+	       END-PERFORM.
+	   0256-END.
+
+	   0240-ACCUMULATE-GENDER.
+	       MOVE 3 TO WS-GENDER-IDX.
+	       PERFORM VARYING WS-GENDER-SUB FROM 1 BY 1
+	          UNTIL WS-GENDER-SUB > 3
+	          IF GENDER = WS-GENDER-CODE(WS-GENDER-SUB)
+	             MOVE WS-GENDER-SUB TO WS-GENDER-IDX
+	             MOVE 4 TO WS-GENDER-SUB
+	          END-IF
+	       END-PERFORM.
+	       ADD 1 TO WS-GENDER-COUNT(WS-GENDER-IDX).
+	       ADD SALARY TO WS-GENDER-SALARY(WS-GENDER-IDX).
+	   0240-END.
+
+	   0260-GENDER-SUMMARY.
+	       MOVE GENDER-HEADING-LINE TO REPORT-LINE.
+	       WRITE REPORT-LINE.
+	       PERFORM 0249-CHECK-REPORT-WRITE.
+	       PERFORM VARYING WS-GENDER-IDX FROM 1 BY 1
+	          UNTIL WS-GENDER-IDX > 3
+	          IF WS-GENDER-COUNT(WS-GENDER-IDX) > 0
+	             COMPUTE WS-GENDER-AVG =
+	                WS-GENDER-SALARY(WS-GENDER-IDX) /
+	                WS-GENDER-COUNT(WS-GENDER-IDX)
+	          ELSE
+	             MOVE ZERO TO WS-GENDER-AVG
+	          END-IF
+	          MOVE WS-GENDER-LABEL(WS-GENDER-IDX) TO GSL-LABEL
+	          MOVE WS-GENDER-COUNT(WS-GENDER-IDX) TO GSL-COUNT
+	          MOVE WS-GENDER-AVG TO GSL-AVG-SALARY
+	          MOVE GENDER-SUMMARY-LINE TO REPORT-LINE
+	          WRITE REPORT-LINE
+	          PERFORM 0249-CHECK-REPORT-WRITE
+	       END-PERFORM.
+	   0260-END.
+
+	   0245-PRINT-PAGE-HEADER.
+	       ADD 1 TO WS-PAGE-NUM.
+	       MOVE WS-RUN-MM TO RH-MM.
+	       MOVE WS-RUN-DD TO RH-DD.
+	       MOVE WS-RUN-YYYY TO RH-YYYY.
+	       MOVE WS-PAGE-NUM TO RH-PAGE.
+	       MOVE REPORT-HEADER-LINE TO REPORT-LINE.
+	       WRITE REPORT-LINE.
+	       PERFORM 0249-CHECK-REPORT-WRITE.
+	       MOVE HEADING-LINE TO REPORT-LINE.
+	       WRITE REPORT-LINE.
+	       PERFORM 0249-CHECK-REPORT-WRITE.
+	       MOVE ZERO TO WS-LINE-COUNT.
+	   0245-END.
+
+      *        Confirms every WRITE REPORT-LINE actually landed in
+      *        EMPREPORT.DAT, the same way OPEN failures are already
+      *        checked above -- a bad REPORT-CHECK-KEY here means the
+      *        report is no longer trustworthy, so the run stops.
+	   0249-CHECK-REPORT-WRITE.
+	       IF REPORT-CHECK-KEY NOT = "00"
+	          DISPLAY "Non-zero file status returned from WRITE ",
+	             "REPORT-LINE ", REPORT-CHECK-KEY
+	          GO TO 9000-END-PROGRAM
+	       END-IF.
+	   0249-END.
+
+	   9000-END-PROGRAM.
+	       OPEN EXTEND AUDITLOG-FILE.
+	       IF AUDIT-CHECK-KEY NOT = "00"
+	          OPEN OUTPUT AUDITLOG-FILE
+	       END-IF.
+	       MOVE 'EMPLOYEE' TO AUDIT-PROGRAM-ID.
+	       MOVE WS-RUN-YYYY TO AUDIT-RUN-YYYY.
+	       MOVE WS-RUN-MM TO AUDIT-RUN-MM.
+	       MOVE WS-RUN-DD TO AUDIT-RUN-DD.
+	       MOVE WS-TOTAL-READ TO AUDIT-RECORDS-READ.
+	       MOVE WS-TOTAL-WRITTEN TO AUDIT-RECORDS-WRITTEN.
+	       MOVE WS-REJECT-COUNT TO AUDIT-RECORDS-REJECTED.
+	       WRITE AUDIT-LOG-RECORD.
+	       CLOSE AUDITLOG-FILE.
            STOP RUN.
-           
+
           END PROGRAM EMPLOYEE.
